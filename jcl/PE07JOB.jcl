@@ -0,0 +1,73 @@
+//PE07JOB  JOB (ACCTNO),'PROJECT EULER 7',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************************
+//*                                                                   *
+//*   PE07JOB   -   PROJECT EULER SEVEN NIGHTLY PRIME SEARCH          *
+//*                                                                   *
+//*   STEP010  RECON   RECONCILES THE SEARCH ALGORITHM AGAINST A      *
+//*                     FILE OF CERTIFIED PRIME VALUES BEFORE ANY     *
+//*                     PRODUCTION SEARCH IS TRUSTED.                 *
+//*                     RC=0 NO DISCREPANCIES, RC=8 ONE OR MORE.       *
+//*                                                                   *
+//*   STEP020  SEARCH   RUNS THE Nth-PRIME SEARCH, OR A MULTI-REQUEST  *
+//*                     BATCH OF THEM WHEN CONTLFIL SELECTS MODE 'B'.  *
+//*                     BYPASSED IF STEP010 CAME BACK WITH ANY         *
+//*                     DISCREPANCY.  RC=0 SUCCESS, RC=4 INVALID OR    *
+//*                     MISSING N-END.                                 *
+//*                                                                   *
+//*   STEP030  RANGE    LISTS PRIMES IN THE CONFIGURED RANGE.          *
+//*                     BYPASSED UNLESS STEP020 COMPLETED WITH RC=0.   *
+//*                                                                   *
+//*   2026-08-09  AMG   ORIGINAL JOB.                                 *
+//*   2026-08-09  AMG   ADDED AUDITLOG DD TO STEP020 FOR THE          *
+//*                     RUN-HISTORY AUDIT LOG.                        *
+//*   2026-08-09  AMG   CORRECTED THE STEP020/STEP030 COND TESTS,     *
+//*                     WHICH WERE BYPASSING ON THE WRONG RC          *
+//*                     COMPARISON, AND CORRECTED THE PRIMEOUT AND    *
+//*                     RECONOUT LRECLS TO MATCH THEIR COPYBOOKS.     *
+//*   2026-08-09  AMG   ADDED REQFILE DD TO STEP020 SO A CONTLFIL      *
+//*                     SELECTING MODE 'B' CAN ACTUALLY DRIVE THE      *
+//*                     MULTI-REQUEST BATCH RUN.                       *
+//*                                                                   *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=PROJECT-EULER-SEVEN
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CONTLFIL DD DSN=PROD.PE07.CONTROL.RECON,DISP=SHR
+//REFFILE  DD DSN=PROD.PE07.REFERENCE,DISP=SHR
+//RECONOUT DD DSN=PROD.PE07.RECON.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=48)
+//PRIMEMST DD DSN=PROD.PE07.PRIME.MASTER,DISP=SHR
+//CHKPFILE DD DSN=PROD.PE07.CHECKPOINT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*  BYPASS THE SEARCH STEP IF RECON FOUND ANY DISCREPANCY (RC > 0)
+//STEP020  EXEC PGM=PROJECT-EULER-SEVEN,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CONTLFIL DD DSN=PROD.PE07.CONTROL.SEARCH,DISP=SHR
+//REQFILE  DD DSN=PROD.PE07.REQUEST,DISP=SHR
+//PRIMEOUT DD DSN=PROD.PE07.OUTPUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=44)
+//PRIMEMST DD DSN=PROD.PE07.PRIME.MASTER,DISP=SHR
+//CHKPFILE DD DSN=PROD.PE07.CHECKPOINT,DISP=SHR
+//AUDITLOG DD DSN=PROD.PE07.AUDIT.LOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*  BYPASS THE RANGE STEP UNLESS THE SEARCH STEP SUCCEEDED (RC = 0)
+//STEP030  EXEC PGM=PROJECT-EULER-SEVEN,COND=(0,NE,STEP020)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CONTLFIL DD DSN=PROD.PE07.CONTROL.RANGE,DISP=SHR
+//PRIMERNG DD DSN=PROD.PE07.RANGE.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=30)
+//PRIMEMST DD DSN=PROD.PE07.PRIME.MASTER,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
