@@ -0,0 +1,17 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PE07OUT   -   PROJECT EULER SEVEN OUTPUT RECORD          *
+000400*                                                             *
+000500*    ONE RECORD WRITTEN TO PRIME-OUTPUT-FILE FOR EACH N-END   *
+000600*    REQUEST PROCESSED, SO A RUN CAN BE AUDITED WITHOUT       *
+000700*    HAVING TO DIG THROUGH OLD JOB LOGS.                       *
+000800*                                                             *
+000900*    2026-08-09  AMG  ORIGINAL COPYBOOK                       *
+001000*                                                             *
+001100***************************************************************
+001200 01  PE07-OUTPUT-RECORD.
+001300     05  PE07-OUT-RUN-DATE               PIC 9(08).
+001400     05  PE07-OUT-REQUESTED-N            PIC 9(09).
+001500     05  PE07-OUT-NTH-PRIME              PIC 9(09).
+001600     05  PE07-OUT-ELAPSED-TIME           PIC 9(08).
+001700     05  FILLER                          PIC X(10).
