@@ -0,0 +1,19 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PE07AUD   -   PROJECT EULER SEVEN AUDIT LOG RECORD       *
+000400*                                                             *
+000500*    APPENDED TO AUDIT-LOG-FILE ON EVERY SINGLE-REQUEST OR    *
+000600*    BATCH-REQUEST SEARCH SO JOB PERFORMANCE CAN BE TRACKED   *
+000700*    OVER TIME WITHOUT DIGGING THROUGH OLD JOB LOGS.          *
+000800*                                                             *
+000900*    2026-08-09  AMG  ORIGINAL COPYBOOK                       *
+001000*                                                             *
+001100***************************************************************
+001200 01  PE07-AUDIT-RECORD.
+001300     05  PE07-AUD-RUN-DATE               PIC 9(08).
+001400     05  PE07-AUD-RUN-TIME               PIC 9(08).
+001500     05  PE07-AUD-MODE                   PIC X(01).
+001600     05  PE07-AUD-REQUESTED-N            PIC 9(09).
+001700     05  PE07-AUD-NTH-PRIME              PIC 9(09).
+001800     05  PE07-AUD-ELAPSED-TIME           PIC 9(08).
+001900     05  FILLER                          PIC X(10).
