@@ -0,0 +1,28 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PE07CTL   -   PROJECT EULER SEVEN CONTROL RECORD         *
+000400*                                                             *
+000500*    ONE RECORD READ FROM CONTROL-FILE AT JOB START WHEN      *
+000600*    THE TARGET N IS NOT SUPPLIED VIA THE PARM ON THE         *
+000700*    EXEC CARD.  ALSO CARRIES THE PROCESSING MODE AND THE     *
+000800*    LOWER/UPPER BOUNDS USED BY THE RANGE REPORT MODE.        *
+000900*                                                             *
+001000*    2026-08-09  AMG  ORIGINAL COPYBOOK                       *
+001100*    2026-08-09  AMG  ADDED PE07-CTL-MODE AND THE RANGE       *
+001200*                     BOUNDS FOR THE RANGE-REPORT MODE.       *
+001250*    2026-08-09  AMG  ADDED MODE 'C' FOR THE RECONCILIATION   *
+001275*                     CONTROL RUN.                            *
+001280*    2026-08-09  AMG  ADDED MODE 'B' FOR THE MULTI-REQUEST    *
+001285*                     BATCH RUN.                              *
+001300*                                                             *
+001400***************************************************************
+001500 01  PE07-CONTROL-RECORD.
+001600     05  PE07-CTL-MODE                   PIC X(01).
+001700         88  PE07-CTL-MODE-SINGLE            VALUE 'S'.
+001800         88  PE07-CTL-MODE-RANGE             VALUE 'R'.
+001850         88  PE07-CTL-MODE-RECONCILE         VALUE 'C'.
+001860         88  PE07-CTL-MODE-BATCH             VALUE 'B'.
+001900     05  PE07-CTL-N-END                  PIC 9(09).
+002000     05  PE07-CTL-RANGE-LOWER            PIC 9(09).
+002100     05  PE07-CTL-RANGE-UPPER            PIC 9(09).
+002200     05  FILLER                          PIC X(02).
