@@ -0,0 +1,14 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PE07REQ   -   PROJECT EULER SEVEN BATCH REQUEST RECORD   *
+000400*                                                             *
+000500*    ONE N-END PER RECORD, READ FROM REQUEST-FILE BY THE      *
+000600*    MULTI-REQUEST BATCH RUN.  EACH ONE PRODUCES ITS OWN      *
+000700*    PRIME-OUTPUT-FILE RECORD, THE SAME AS A SINGLE-MODE RUN. *
+000800*                                                             *
+000900*    2026-08-09  AMG  ORIGINAL COPYBOOK                       *
+001000*                                                             *
+001100***************************************************************
+001200 01  PE07-REQUEST-RECORD.
+001300     05  PE07-REQ-N-END                  PIC 9(09).
+001400     05  FILLER                          PIC X(15).
