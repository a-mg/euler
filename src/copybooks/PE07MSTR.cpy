@@ -0,0 +1,15 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PE07MSTR  -   PROJECT EULER SEVEN PRIME MASTER RECORD    *
+000400*                                                             *
+000500*    ONE RECORD PER PRIME EVER DISCOVERED BY THE SEARCH,      *
+000600*    KEYED BY ITS SEQUENCE NUMBER N, SO A LATER RUN ASKING    *
+000700*    FOR A LARGER N-END CAN SEED FORWARD FROM THE LAST        *
+000800*    PRIME ALREADY ON FILE INSTEAD OF STARTING OVER AT 2.     *
+000900*                                                             *
+001000*    2026-08-09  AMG  ORIGINAL COPYBOOK                       *
+001100*                                                             *
+001200***************************************************************
+001300 01  PE07-MASTER-RECORD.
+001400     05  PE07-PM-N                       PIC 9(09).
+001500     05  PE07-PM-PRIME                   PIC 9(09).
