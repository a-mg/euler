@@ -0,0 +1,15 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PE07REF   -   PROJECT EULER SEVEN REFERENCE RECORD       *
+000400*                                                             *
+000500*    ONE CERTIFIED (N, EXPECTED-PRIME) PAIR PER RECORD, READ  *
+000600*    BY THE RECONCILIATION CONTROL RUN AND CHECKED AGAINST    *
+000700*    WHAT THE SEARCH ALGORITHM ITSELF PRODUCES FOR THAT N.    *
+000800*                                                             *
+000900*    2026-08-09  AMG  ORIGINAL COPYBOOK                       *
+001000*                                                             *
+001100***************************************************************
+001200 01  PE07-REFERENCE-RECORD.
+001300     05  PE07-REF-N                      PIC 9(09).
+001400     05  PE07-REF-EXPECTED-PRIME         PIC 9(09).
+001500     05  FILLER                          PIC X(12).
