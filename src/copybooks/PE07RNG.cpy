@@ -0,0 +1,18 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PE07RNG   -   PROJECT EULER SEVEN PRIME RANGE RECORD     *
+000400*                                                             *
+000500*    WRITTEN TO PRIME-RANGE-FILE BY THE RANGE-REPORT MODE.    *
+000600*    ONE DETAIL RECORD PER PRIME FOUND IN THE REQUESTED       *
+000700*    LOWER/UPPER BOUND, FOLLOWED BY ONE SUMMARY RECORD        *
+000800*    CARRYING THE TOTAL COUNT.                                *
+000900*                                                             *
+001000*    2026-08-09  AMG  ORIGINAL COPYBOOK                       *
+001100*                                                             *
+001200***************************************************************
+001300 01  PE07-RANGE-RECORD.
+001400     05  PE07-RNG-REC-TYPE               PIC X(01).
+001500         88  PE07-RNG-DETAIL                  VALUE 'D'.
+001600         88  PE07-RNG-SUMMARY                 VALUE 'S'.
+001700     05  PE07-RNG-VALUE                  PIC 9(09).
+001800     05  FILLER                          PIC X(20).
