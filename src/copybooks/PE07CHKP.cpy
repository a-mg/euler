@@ -0,0 +1,17 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PE07CHKP  -   PROJECT EULER SEVEN CHECKPOINT RECORD      *
+000400*                                                             *
+000500*    A SINGLE-SLOT RESTART RECORD REWRITTEN EVERY             *
+000600*    PE07-CHECKPOINT-INTERVAL PRIMES FOUND, SO A JOB THAT     *
+000700*    ABENDS OR IS CANCELLED PARTWAY THROUGH A LARGE N-END     *
+000800*    REQUEST CAN RESUME THE SEARCH FROM THE LAST CHECKPOINT   *
+000900*    RATHER THAN FROM N = 2, CANDIDATE = 3.                    *
+001000*                                                             *
+001100*    2026-08-09  AMG  ORIGINAL COPYBOOK                       *
+001200*                                                             *
+001300***************************************************************
+001400 01  PE07-CHECKPOINT-RECORD.
+001500     05  PE07-CKP-N                      PIC 9(09).
+001600     05  PE07-CKP-CANDIDATE              PIC 9(09).
+001700     05  PE07-CKP-NTH-PRIME              PIC 9(09).
