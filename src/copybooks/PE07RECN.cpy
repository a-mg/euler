@@ -0,0 +1,18 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PE07RECN  -   PROJECT EULER SEVEN RECONCILIATION RECORD  *
+000400*                                                             *
+000500*    WRITTEN TO RECON-REPORT-FILE BY THE RECONCILIATION       *
+000600*    CONTROL RUN.  ONE RECORD PER REFERENCE-FILE ENTRY,       *
+000700*    SHOWING WHAT THE ALGORITHM PRODUCED AGAINST WHAT WAS     *
+000800*    CERTIFIED, AND WHETHER THE TWO AGREE.                    *
+000900*                                                             *
+001000*    2026-08-09  AMG  ORIGINAL COPYBOOK                       *
+001100*                                                             *
+001200***************************************************************
+001300 01  PE07-RECON-RECORD.
+001400     05  PE07-RECON-N                    PIC 9(09).
+001500     05  PE07-RECON-EXPECTED             PIC 9(09).
+001600     05  PE07-RECON-ACTUAL               PIC 9(09).
+001700     05  PE07-RECON-STATUS               PIC X(11).
+001800     05  FILLER                          PIC X(10).
