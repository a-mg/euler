@@ -1,66 +1,1105 @@
-      * 007:
-      *
-      * By listing the first six prime numbers: 2, 3, 5, 7, 11, and 13,
-      * we can see that the 6th prime is 13.
-      *
-      * What is the 10,001st prime number?
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Project-Euler-Seven.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      * index (n) of nth prime we're searching for
-           78 N-End     VALUE IS 10001.
-      * prime search state
-           01 N         USAGE IS UNSIGNED-LONG.
-           01 Nth-Prime USAGE IS UNSIGNED-LONG.
-       LOCAL-STORAGE SECTION.
-      * parameters for prime check
-           01 Candidate USAGE IS UNSIGNED-LONG.
-           01 Is-Prime  PIC 9(1).
-      * local variables for prime check calculations
-           01 Root      USAGE IS FLOAT-LONG.
-           01 I         USAGE IS UNSIGNED-LONG.
-           01 Remain    USAGE IS UNSIGNED-LONG.
-
-       PROCEDURE DIVISION.
-      * initialize data values
-           MOVE 2 TO N
-           MOVE 3 TO Nth-Prime
-           MOVE Nth-Prime TO Candidate
-      * calculate primes until N = N-END
-           PERFORM FIND-NEXT-PRIME UNTIL N = N-End
-      * print answer and finish
-           DISPLAY Nth-Prime
-           STOP RUN
-           .
-
-       FIND-NEXT-PRIME.
-           ADD 2 TO Candidate
-           PERFORM CHECK-CANDIDATE-IS-PRIME
-           IF Is-Prime = 1 THEN
-      * update state of search
-               ADD 1 TO N
-               MOVE Candidate TO Nth-Prime
-           ELSE
-      * otherwise check next candidate
-               PERFORM FIND-NEXT-PRIME
-           END-IF
-           .
-
-       CHECK-CANDIDATE-IS-PRIME.
-      * check if a candidate is prime by making sure it can't be divided
-      * by any number less than its square root
-           MOVE 1 TO Is-Prime
-           MOVE FUNCTION SQRT(Candidate) TO Root
-           PERFORM VARYING I FROM 2 BY 1 UNTIL I > Root
-               MOVE FUNCTION MOD(Candidate, I) TO Remain
-               IF Remain = 0 THEN
-      * if it's evenly divisible, it's not prime
-                   MOVE 0 TO Is-Prime
-               END-IF
-           END-PERFORM
-           .
-
-       END PROGRAM Project-Euler-Seven.
+000010***************************************************************
+000020*                                                             *
+000030*    007:                                                     *
+000040*                                                             *
+000050*    BY LISTING THE FIRST SIX PRIME NUMBERS: 2, 3, 5, 7, 11,  *
+000060*    AND 13, WE CAN SEE THAT THE 6TH PRIME IS 13.              *
+000070*                                                             *
+000080*    WHAT IS THE 10,001ST PRIME NUMBER?                        *
+000090*                                                             *
+000100***************************************************************
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.     PROJECT-EULER-SEVEN.
+000130 AUTHOR.         A M GRIFFITHS.
+000140 INSTALLATION.   BATCH APPLICATIONS.
+000150 DATE-WRITTEN.   2015-11-01.
+000160 DATE-COMPILED.  2026-08-09.
+000170***************************************************************
+000180*                                                             *
+000190*    MODIFICATION HISTORY                                     *
+000200*                                                             *
+000210*    DATE        INIT  DESCRIPTION                            *
+000220*    ----------  ----  -------------------------------------- *
+000230*    2015-11-01  AMG   ORIGINAL PROGRAM.                       *
+000240*    2026-08-09  AMG   N-END IS NOW SUPPLIED AT RUN TIME VIA   *
+000250*                      THE PARM ON THE EXEC CARD, OR FAILING   *
+000260*                      THAT FROM A ONE-RECORD CONTROL-FILE,    *
+000270*                      INSTEAD OF BEING HARDCODED IN WORKING-  *
+000280*                      STORAGE.                                *
+000290*    2026-08-09  AMG   ADDED A RECONCILIATION CONTROL RUN THAT  *
+000300*                      CHECKS THE SEARCH ALGORITHM AGAINST A    *
+000310*                      FILE OF CERTIFIED REFERENCE VALUES.      *
+000320*    2026-08-09  AMG   ADDED A MULTI-REQUEST BATCH RUN THAT     *
+000330*                      TAKES ITS N-END VALUES FROM A REQUEST    *
+000340*                      FILE INSTEAD OF ONE PER EXECUTION.       *
+000350*    2026-08-09  AMG   ADDED AN AUDIT LOG RECORD PER SEARCH     *
+000360*                      REQUEST FOR JOB PERFORMANCE HISTORY.     *
+000370*    2026-08-09  AMG   CORRECTED THE PARM NUMERIC TEST TO ONLY  *
+000380*                      LOOK AT THE SUPPLIED BYTES, ADDED FILE   *
+000390*                      STATUS CHECKS ON THE OPENS THAT WERE     *
+000400*                      MISSING THEM, STOPPED THE RECONCILIATION *
+000410*                      RUN FROM UPDATING THE LIVE PRIME-MASTER, *
+000420*                      MADE THE PRIME TABLE OVERFLOW A FATAL    *
+000430*                      CONDITION INSTEAD OF A SILENT ONE, AND   *
+000440*                      REWORKED THE ELAPSED-TIME ARITHMETIC TO  *
+000450*                      HANDLE MINUTE/HOUR/MIDNIGHT ROLLOVER.    *
+000460*                                                             *
+000470***************************************************************
+000480 ENVIRONMENT DIVISION.
+000490 CONFIGURATION SECTION.
+000500 INPUT-OUTPUT SECTION.
+000510 FILE-CONTROL.
+000520     SELECT CONTROL-FILE ASSIGN TO CONTLFIL
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS PE07-CONTROL-STATUS.
+000550     SELECT PRIME-OUTPUT-FILE ASSIGN TO PRIMEOUT
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS PE07-OUTPUT-STATUS.
+000580     SELECT PRIME-MASTER ASSIGN TO PRIMEMST
+000590         ORGANIZATION IS INDEXED
+000600         ACCESS MODE IS SEQUENTIAL
+000610         RECORD KEY IS PE07-PM-N
+000620         FILE STATUS IS PE07-MASTER-STATUS.
+000630     SELECT CHECKPOINT-FILE ASSIGN TO CHKPFILE
+000640         ORGANIZATION IS RELATIVE
+000650         ACCESS MODE IS RANDOM
+000660         RELATIVE KEY IS PE07-CKP-KEY
+000670         FILE STATUS IS PE07-CHECKPOINT-STATUS.
+000680     SELECT PRIME-RANGE-FILE ASSIGN TO PRIMERNG
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS PE07-RANGE-FILE-STATUS.
+000710     SELECT REFERENCE-FILE ASSIGN TO REFFILE
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS PE07-REFERENCE-STATUS.
+000740     SELECT RECON-REPORT-FILE ASSIGN TO RECONOUT
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS PE07-RECON-FILE-STATUS.
+000770     SELECT REQUEST-FILE ASSIGN TO REQFILE
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS PE07-REQUEST-STATUS.
+000800     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS PE07-AUDIT-STATUS.
+000830 DATA DIVISION.
+000840 FILE SECTION.
+000850 FD  CONTROL-FILE
+000860     RECORDING MODE IS F.
+000870 COPY PE07CTL.
+000880 FD  PRIME-OUTPUT-FILE
+000890     RECORDING MODE IS F.
+000900 COPY PE07OUT.
+000910 FD  PRIME-MASTER.
+000920 COPY PE07MSTR.
+000930 FD  CHECKPOINT-FILE.
+000940 COPY PE07CHKP.
+000950 FD  PRIME-RANGE-FILE
+000960     RECORDING MODE IS F.
+000970 COPY PE07RNG.
+000980 FD  REFERENCE-FILE
+000990     RECORDING MODE IS F.
+001000 COPY PE07REF.
+001010 FD  RECON-REPORT-FILE
+001020     RECORDING MODE IS F.
+001030 COPY PE07RECN.
+001040 FD  REQUEST-FILE
+001050     RECORDING MODE IS F.
+001060 COPY PE07REQ.
+001070 FD  AUDIT-LOG-FILE
+001080     RECORDING MODE IS F.
+001090 COPY PE07AUD.
+001100 WORKING-STORAGE SECTION.
+001110***************************************************************
+001120*    PRIME SEARCH STATE                                       *
+001130***************************************************************
+001140***************************************************************
+001150*    RUN MODE                                                  *
+001160***************************************************************
+001170 01  PE07-RUN-MODE           PIC X(01)   VALUE 'S'.
+001180     88  PE07-MODE-SINGLE            VALUE 'S'.
+001190     88  PE07-MODE-RANGE             VALUE 'R'.
+001200     88  PE07-MODE-RECONCILE         VALUE 'C'.
+001210     88  PE07-MODE-BATCH             VALUE 'B'.
+001220 01  N                       USAGE IS UNSIGNED-LONG.
+001230 01  N-End                   USAGE IS UNSIGNED-LONG.
+001240 01  Nth-Prime               USAGE IS UNSIGNED-LONG.
+001250***************************************************************
+001260*    RUN PARAMETER / CONTROL-FILE HANDLING                    *
+001270***************************************************************
+001280 01  PE07-CONTROL-STATUS     PIC X(02).
+001290     88  PE07-CONTROL-OK             VALUE '00'.
+001300     88  PE07-CONTROL-NOT-FOUND      VALUE '35'.
+001310 01  PE07-BAD-PARAMETER      PIC 9(01)   VALUE 0.
+001320     88  PE07-PARAMETER-INVALID      VALUE 1.
+001330 01  PE07-PARM-USE-LEN       PIC S9(4) COMP.
+001340***************************************************************
+001350*    OUTPUT DATASET / RUN-TIMING FIELDS                        *
+001360***************************************************************
+001370 01  PE07-OUTPUT-STATUS      PIC X(02).
+001380     88  PE07-OUTPUT-OK              VALUE '00'.
+001390 01  PE07-START-TIME         PIC 9(08).
+001400 01  PE07-END-TIME           PIC 9(08).
+001410***************************************************************
+001420*    ELAPSED-TIME ARITHMETIC WORK FIELDS                       *
+001430*                                                             *
+001440*    START-TIME/END-TIME ARE HHMMSSHH CLOCK VALUES FROM       *
+001450*    ACCEPT FROM TIME, NOT A SIMPLE MAGNITUDE -- EACH IS      *
+001460*    BROKEN INTO ITS FOUR COMPONENTS AND CONVERTED TO A       *
+001470*    COUNT OF HUNDREDTHS OF A SECOND SINCE MIDNIGHT BEFORE     *
+001480*    SUBTRACTING, SO THE RESULT IS A TRUE ELAPSED DURATION     *
+001490*    EVEN WHEN THE RUN CROSSES A MINUTE, HOUR, OR MIDNIGHT     *
+001500*    BOUNDARY.                                                 *
+001510***************************************************************
+001520 01  PE07-START-HH           PIC 9(02).
+001530 01  PE07-START-MM           PIC 9(02).
+001540 01  PE07-START-SS           PIC 9(02).
+001550 01  PE07-START-HS           PIC 9(02).
+001560 01  PE07-END-HH             PIC 9(02).
+001570 01  PE07-END-MM             PIC 9(02).
+001580 01  PE07-END-SS             PIC 9(02).
+001590 01  PE07-END-HS             PIC 9(02).
+001600 01  PE07-ELAPSED-HH         PIC 9(02).
+001610 01  PE07-ELAPSED-MM         PIC 9(02).
+001620 01  PE07-ELAPSED-SS         PIC 9(02).
+001630 01  PE07-ELAPSED-HS         PIC 9(02).
+001640 01  PE07-START-TOTAL-HS     PIC 9(09).
+001650 01  PE07-END-TOTAL-HS       PIC 9(09).
+001660 01  PE07-ELAPSED-TOTAL-HS   PIC S9(09).
+001670     78  PE07-HUNDREDTHS-PER-DAY    VALUE 8640000.
+001680***************************************************************
+001690*    PRIME-MASTER SEED / STORE FIELDS                          *
+001700***************************************************************
+001710 01  PE07-MASTER-STATUS      PIC X(02).
+001720     88  PE07-MASTER-OK              VALUE '00'.
+001730 01  PE07-MASTER-SWITCHES.
+001740     05  PE07-MASTER-EOF-SW      PIC X(01)   VALUE 'N'.
+001750         88  PE07-MASTER-EOF             VALUE 'Y'.
+001760     05  PE07-MASTER-PAST-SW     PIC X(01)   VALUE 'N'.
+001770         88  PE07-MASTER-PAST-TARGET     VALUE 'Y'.
+001780     05  PE07-MASTER-FOUND-SW    PIC X(01)   VALUE 'N'.
+001790         88  PE07-MASTER-FOUND          VALUE 'Y'.
+001800 01  PE07-SEED-N             USAGE IS UNSIGNED-LONG.
+001810 01  PE07-SEED-PRIME         USAGE IS UNSIGNED-LONG.
+001820***************************************************************
+001830*    CHECKPOINT / RESTART FIELDS                                *
+001840***************************************************************
+001850     78  PE07-CHECKPOINT-INTERVAL   VALUE 500.
+001860 01  PE07-CHECKPOINT-STATUS  PIC X(02).
+001870     88  PE07-CHECKPOINT-OK         VALUE '00'.
+001880 01  PE07-CKP-KEY            USAGE IS UNSIGNED-LONG.
+001890 01  PE07-CHECKPOINT-COUNTER USAGE IS UNSIGNED-LONG.
+001900 01  PE07-RESTART-SW         PIC X(01)   VALUE 'N'.
+001910     88  PE07-RESTARTED              VALUE 'Y'.
+001920***************************************************************
+001930*    IN-MEMORY TABLE OF PRIMES ALREADY FOUND, LOADED FROM      *
+001940*    PRIME-MASTER AND EXTENDED AS NEW PRIMES ARE DISCOVERED,   *
+001950*    SO CHECK-CANDIDATE-IS-PRIME CAN TEST A CANDIDATE AGAINST  *
+001960*    KNOWN PRIMES RATHER THAN EVERY INTEGER UP TO ITS ROOT.    *
+001970*    PE07-TABLE-EXHAUSTED-SW IS SET THE MOMENT A PRIME CANNOT  *
+001980*    BE CACHED BECAUSE THE TABLE IS FULL -- FROM THAT POINT    *
+001990*    ON THE TABLE CAN NO LONGER PROVE PRIMALITY UP TO A        *
+002000*    CANDIDATE'S SQUARE ROOT, SO THE CALLER MUST STOP AND      *
+002010*    FAIL THE RUN RATHER THAN RISK MISREPORTING A COMPOSITE    *
+002020*    AS PRIME.                                                 *
+002030***************************************************************
+002040     78  PE07-PRIME-TABLE-MAX    VALUE 100000.
+002050 01  PE07-PRIME-COUNT        USAGE IS UNSIGNED-LONG.
+002060 01  PE07-TABLE-EXHAUSTED-SW PIC X(01)   VALUE 'N'.
+002070     88  PE07-TABLE-EXHAUSTED        VALUE 'Y'.
+002080 01  PE07-PRIME-TABLE-AREA.
+002090     05  PE07-PRIME-TABLE        USAGE IS UNSIGNED-LONG
+002100                                 OCCURS 100000 TIMES.
+002110***************************************************************
+002120*    RANGE-REPORT MODE FIELDS                                  *
+002130***************************************************************
+002140 01  PE07-RANGE-LOWER        USAGE IS UNSIGNED-LONG.
+002150 01  PE07-RANGE-UPPER        USAGE IS UNSIGNED-LONG.
+002160 01  PE07-RANGE-COUNT        USAGE IS UNSIGNED-LONG.
+002170 01  PE07-RANGE-FILE-STATUS  PIC X(02).
+002180     88  PE07-RANGE-FILE-OK          VALUE '00'.
+002190***************************************************************
+002200*    RECONCILIATION CONTROL RUN FIELDS                         *
+002210*                                                             *
+002220*    PE07-RECON-MODE-SW IS SET WHILE 5000-RECONCILE IS         *
+002230*    RUNNING SO FIND-NEXT-PRIME KNOWS TO CACHE EACH PRIME IT   *
+002240*    FINDS ONLY IN THE IN-MEMORY TABLE, NOT ON THE PRODUCTION  *
+002250*    PRIME-MASTER FILE THAT THE SEARCH STEP ALSO USES.         *
+002260***************************************************************
+002270 01  PE07-REFERENCE-STATUS   PIC X(02).
+002280     88  PE07-REFERENCE-OK           VALUE '00'.
+002290 01  PE07-RECON-FILE-STATUS  PIC X(02).
+002300     88  PE07-RECON-FILE-OK          VALUE '00'.
+002310 01  PE07-REFERENCE-SW       PIC X(01)   VALUE 'N'.
+002320     88  PE07-REFERENCE-EOF          VALUE 'Y'.
+002330 01  PE07-RECON-MISMATCH-COUNT   USAGE IS UNSIGNED-LONG.
+002340 01  PE07-RECON-MODE-SW      PIC X(01)   VALUE 'N'.
+002350     88  PE07-RECON-MODE-ACTIVE      VALUE 'Y'.
+002360***************************************************************
+002370*    MULTI-REQUEST BATCH RUN FIELDS                            *
+002380***************************************************************
+002390 01  PE07-REQUEST-STATUS     PIC X(02).
+002400     88  PE07-REQUEST-OK             VALUE '00'.
+002410 01  PE07-REQUEST-SW         PIC X(01)   VALUE 'N'.
+002420     88  PE07-REQUEST-EOF            VALUE 'Y'.
+002430***************************************************************
+002440*    AUDIT LOG FIELDS                                          *
+002450***************************************************************
+002460 01  PE07-AUDIT-STATUS       PIC X(02).
+002470     88  PE07-AUDIT-OK               VALUE '00'.
+002480 LOCAL-STORAGE SECTION.
+002490***************************************************************
+002500*    PARAMETERS FOR PRIME CHECK                                *
+002510***************************************************************
+002520 01  Candidate               USAGE IS UNSIGNED-LONG.
+002530 01  Is-Prime                PIC 9(01).
+002540***************************************************************
+002550*    LOCAL VARIABLES FOR PRIME CHECK CALCULATIONS              *
+002560***************************************************************
+002570 01  Root                    USAGE IS FLOAT-LONG.
+002580 01  Remain                  USAGE IS UNSIGNED-LONG.
+002590 01  PE07-PT-IDX             USAGE IS UNSIGNED-LONG.
+002600 LINKAGE SECTION.
+002610***************************************************************
+002620*    RUN-TIME PARAMETER PASSED ON THE EXEC CARD, E.G.          *
+002630*    //STEP1  EXEC PGM=PROJECT-EULER-SEVEN,PARM='10001'        *
+002640***************************************************************
+002650 01  PE07-PARM-AREA.
+002660     05  PE07-PARM-LENGTH        PIC S9(4) COMP.
+002670     05  PE07-PARM-VALUE         PIC X(09).
+002680 PROCEDURE DIVISION USING PE07-PARM-AREA.
+002690***************************************************************
+002700*                                                             *
+002710*    0000-MAINLINE                                            *
+002720*                                                             *
+002730***************************************************************
+002740 0000-MAINLINE.
+002750     PERFORM 1000-OBTAIN-PARAMETERS THRU 1000-EXIT
+002760     IF PE07-PARAMETER-INVALID
+002770         DISPLAY 'PE07-E01 INVALID OR MISSING RUN PARAMETERS'
+002780         MOVE 4 TO RETURN-CODE
+002790         GO TO 9999-EXIT
+002800     END-IF
+002810     EVALUATE TRUE
+002820         WHEN PE07-MODE-SINGLE
+002830             PERFORM 2000-SINGLE-REQUEST THRU 2000-EXIT
+002840         WHEN PE07-MODE-RANGE
+002850             PERFORM 4000-RANGE-REPORT THRU 4000-EXIT
+002860         WHEN PE07-MODE-RECONCILE
+002870             PERFORM 5000-RECONCILE THRU 5000-EXIT
+002880         WHEN PE07-MODE-BATCH
+002890             PERFORM 3000-BATCH-REQUEST THRU 3000-EXIT
+002900     END-EVALUATE
+002910     GO TO 9999-EXIT
+002920     .
+002930***************************************************************
+002940*                                                             *
+002950*    1000-OBTAIN-PARAMETERS                                  *
+002960*                                                             *
+002970*    RESOLVES THE RUN MODE AND N-END FROM THE EXEC-CARD PARM  *
+002980*    WHEN ONE IS PRESENT (SINGLE MODE ONLY), OTHERWISE FALLS  *
+002990*    BACK TO THE ONE-RECORD CONTROL-FILE, WHICH ALSO CARRIES  *
+003000*    THE LOWER/UPPER BOUNDS FOR RANGE-REPORT MODE.  SETS      *
+003010*    PE07-BAD-PARAMETER WHEN THE SELECTED MODE'S PARAMETERS   *
+003020*    ARE NOT USABLE.  ONLY THE SUPPLIED PE07-PARM-LENGTH       *
+003030*    BYTES OF PE07-PARM-VALUE ARE TESTED/MOVED -- THE FIELD    *
+003040*    IS LEFT-JUSTIFIED AND BLANK- OR LOW-VALUE-FILLED BEYOND   *
+003050*    THAT POINT, WHICH FAILS THE NUMERIC TEST IF THE WHOLE     *
+003060*    NINE-BYTE FIELD WERE CHECKED INSTEAD.                     *
+003070***************************************************************
+003080 1000-OBTAIN-PARAMETERS.
+003090     MOVE 0 TO N-End
+003100     MOVE 'S' TO PE07-RUN-MODE
+003110     MOVE PE07-PARM-LENGTH TO PE07-PARM-USE-LEN
+003120     IF PE07-PARM-USE-LEN > 9
+003130         MOVE 9 TO PE07-PARM-USE-LEN
+003140     END-IF
+003150     IF PE07-PARM-USE-LEN > 0
+003160         IF PE07-PARM-VALUE(1:PE07-PARM-USE-LEN) IS NUMERIC
+003170             MOVE PE07-PARM-VALUE(1:PE07-PARM-USE-LEN) TO N-End
+003180         END-IF
+003190     ELSE
+003200         OPEN INPUT CONTROL-FILE
+003210         IF PE07-CONTROL-OK
+003220             READ CONTROL-FILE
+003230                 AT END
+003240                     MOVE 1 TO PE07-BAD-PARAMETER
+003250                 NOT AT END
+003260                     MOVE PE07-CTL-MODE        TO PE07-RUN-MODE
+003270                     MOVE PE07-CTL-N-END       TO N-End
+003280                     MOVE PE07-CTL-RANGE-LOWER TO PE07-RANGE-LOWER
+003290                     MOVE PE07-CTL-RANGE-UPPER TO PE07-RANGE-UPPER
+003300             END-READ
+003310             CLOSE CONTROL-FILE
+003320         ELSE
+003330             IF PE07-CONTROL-NOT-FOUND
+003340                 DISPLAY 'PE07-E11 CONTROL-FILE NOT FOUND'
+003350             ELSE
+003360                 DISPLAY 'PE07-E11 UNABLE TO OPEN CONTROL-FILE,'
+003370                     ' STATUS ' PE07-CONTROL-STATUS
+003380             END-IF
+003390             MOVE 1 TO PE07-BAD-PARAMETER
+003400         END-IF
+003410     END-IF
+003420     EVALUATE TRUE
+003430         WHEN PE07-MODE-SINGLE
+003440             IF N-End < 2
+003450                 MOVE 1 TO PE07-BAD-PARAMETER
+003460             END-IF
+003470         WHEN PE07-MODE-RANGE
+003480             IF PE07-RANGE-LOWER < 2
+003490                 OR PE07-RANGE-UPPER <= PE07-RANGE-LOWER
+003500                 MOVE 1 TO PE07-BAD-PARAMETER
+003510             END-IF
+003520         WHEN PE07-MODE-RECONCILE
+003530             CONTINUE
+003540         WHEN PE07-MODE-BATCH
+003550             CONTINUE
+003560         WHEN OTHER
+003570             MOVE 1 TO PE07-BAD-PARAMETER
+003580     END-EVALUATE
+003590     .
+003600 1000-EXIT.
+003610     EXIT.
+003620***************************************************************
+003630*                                                             *
+003640*    1600-SEED-FROM-MASTER                                    *
+003650*                                                             *
+003660*    BROWSES PRIME-MASTER FORWARD IN KEY SEQUENCE, LOADING    *
+003670*    EVERY PRIME ON FILE INTO PE07-PRIME-TABLE (SO            *
+003680*    CHECK-CANDIDATE-IS-PRIME CAN TEST NEW CANDIDATES AGAINST *
+003690*    KNOWN PRIMES INSTEAD OF EVERY INTEGER), AND REMEMBERING  *
+003700*    THE LAST PRIME ON FILE WITH A SEQUENCE NUMBER LESS THAN  *
+003710*    THE REQUESTED N-END.  THAT SEED REPLACES ANY PROVISIONAL *
+003720*    CHECKPOINT RESTART POSITION SET BY 1700-CHECK-FOR-       *
+003730*    RESTART WHENEVER IT REACHES FURTHER (A HIGHER N) THAN    *
+003740*    THE CHECKPOINT DID -- PRIME-MASTER IS WRITTEN FOR EVERY  *
+003750*    PRIME FOUND, WHILE THE CHECKPOINT IS ONLY REWRITTEN      *
+003760*    EVERY PE07-CHECKPOINT-INTERVAL PRIMES, SO IT IS ALMOST   *
+003770*    ALWAYS THE FRESHER OF THE TWO.  RESETS THE TABLE AND ITS *
+003780*    OWN SWITCHES FIRST SO A BATCH RUN CALLING THIS MORE THAN *
+003790*    ONCE STARTS EACH REQUEST CLEAN.                           *
+003800***************************************************************
+003810 1600-SEED-FROM-MASTER.
+003820     MOVE 0   TO PE07-PRIME-COUNT
+003830     MOVE 'N' TO PE07-MASTER-EOF-SW
+003840     MOVE 'N' TO PE07-MASTER-PAST-SW
+003850     MOVE 'N' TO PE07-MASTER-FOUND-SW
+003860     MOVE 'N' TO PE07-TABLE-EXHAUSTED-SW
+003870     OPEN INPUT PRIME-MASTER
+003880     IF PE07-MASTER-OK
+003890         PERFORM 1610-SEED-READ-LOOP THRU 1610-EXIT
+003900             UNTIL PE07-MASTER-EOF OR PE07-MASTER-PAST-TARGET
+003910                 OR PE07-TABLE-EXHAUSTED
+003920         CLOSE PRIME-MASTER
+003930     END-IF
+003940     IF PE07-MASTER-FOUND
+003950             AND (NOT PE07-RESTARTED OR PE07-SEED-N > N)
+003960         MOVE PE07-SEED-N     TO N
+003970         MOVE PE07-SEED-PRIME TO Nth-Prime
+003980         MOVE PE07-SEED-PRIME TO Candidate
+003990     END-IF
+004000     .
+004010 1600-EXIT.
+004020     EXIT.
+004030 1610-SEED-READ-LOOP.
+004040     READ PRIME-MASTER
+004050         AT END
+004060             SET PE07-MASTER-EOF TO TRUE
+004070         NOT AT END
+004080             IF PE07-PRIME-COUNT < PE07-PRIME-TABLE-MAX
+004090                 ADD 1 TO PE07-PRIME-COUNT
+004100                 MOVE PE07-PM-PRIME
+004110                     TO PE07-PRIME-TABLE(PE07-PRIME-COUNT)
+004120             ELSE
+004130                 SET PE07-TABLE-EXHAUSTED TO TRUE
+004140             END-IF
+004150             IF PE07-PM-N < N-End
+004160                 MOVE PE07-PM-N     TO PE07-SEED-N
+004170                 MOVE PE07-PM-PRIME TO PE07-SEED-PRIME
+004180                 SET PE07-MASTER-FOUND TO TRUE
+004190             ELSE
+004200                 SET PE07-MASTER-PAST-TARGET TO TRUE
+004210             END-IF
+004220     END-READ
+004230     .
+004240 1610-EXIT.
+004250     EXIT.
+004260***************************************************************
+004270*                                                             *
+004280*    1700-CHECK-FOR-RESTART                                   *
+004290*                                                             *
+004300*    LOOKS FOR AN ACTIVE CHECKPOINT LEFT BY A PRIOR RUN THAT  *
+004310*    ABENDED OR WAS CANCELLED PARTWAY THROUGH THE SEARCH, AND *
+004320*    IF ONE IS FOUND WITH N GREATER THAN ZERO AND STILL SHORT *
+004330*    OF THE CURRENT N-END, RESUMES FROM IT PROVISIONALLY.     *
+004340*    1600-SEED-FROM-MASTER RUNS NEXT AND WILL OVERRIDE THIS   *
+004350*    POSITION IF PRIME-MASTER'S OWN LATEST ENTRY IS FURTHER   *
+004360*    ALONG, SINCE PRIME-MASTER IS UPDATED ON EVERY PRIME      *
+004370*    FOUND WHILE THE CHECKPOINT IS ONLY REWRITTEN EVERY       *
+004380*    PE07-CHECKPOINT-INTERVAL PRIMES.                          *
+004390***************************************************************
+004400 1700-CHECK-FOR-RESTART.
+004410     MOVE 1 TO PE07-CKP-KEY
+004420     OPEN INPUT CHECKPOINT-FILE
+004430     IF PE07-CHECKPOINT-OK
+004440         READ CHECKPOINT-FILE
+004450             INVALID KEY
+004460                 CONTINUE
+004470             NOT INVALID KEY
+004480                 IF PE07-CKP-N > 0 AND PE07-CKP-N < N-End
+004490                     MOVE PE07-CKP-N         TO N
+004500                     MOVE PE07-CKP-NTH-PRIME TO Nth-Prime
+004510                     MOVE PE07-CKP-CANDIDATE TO Candidate
+004520                     SET PE07-RESTARTED TO TRUE
+004530                 END-IF
+004540         END-READ
+004550         CLOSE CHECKPOINT-FILE
+004560     END-IF
+004570     .
+004580 1700-EXIT.
+004590     EXIT.
+004600***************************************************************
+004610*                                                             *
+004620*    2000-SINGLE-REQUEST                                      *
+004630*                                                             *
+004640*    RUNS THE Nth-PRIME SEARCH FOR A SINGLE N-END REQUEST AND *
+004650*    WRITES THE RESULT TO PRIME-OUTPUT-FILE.                  *
+004660***************************************************************
+004670 2000-SINGLE-REQUEST.
+004680     OPEN OUTPUT PRIME-OUTPUT-FILE
+004690     IF NOT PE07-OUTPUT-OK
+004700         DISPLAY 'PE07-E03 UNABLE TO OPEN PRIME-OUTPUT-FILE'
+004710             ' STATUS ' PE07-OUTPUT-STATUS
+004720         MOVE 12 TO RETURN-CODE
+004730         GO TO 2000-EXIT
+004740     END-IF
+004750     ACCEPT PE07-START-TIME FROM TIME
+004760     MOVE 2 TO N
+004770     MOVE 3 TO Nth-Prime
+004780     MOVE Nth-Prime TO Candidate
+004790     PERFORM 1700-CHECK-FOR-RESTART THRU 1700-EXIT
+004800     PERFORM 1600-SEED-FROM-MASTER THRU 1600-EXIT
+004810     IF PE07-TABLE-EXHAUSTED
+004820         DISPLAY 'PE07-E08 PRIME TABLE CAPACITY'
+004830             ' EXCEEDED DURING SEED'
+004840         MOVE 16 TO RETURN-CODE
+004850         CLOSE PRIME-OUTPUT-FILE
+004860         GO TO 2000-EXIT
+004870     END-IF
+004880     MOVE 0 TO PE07-CHECKPOINT-COUNTER
+004890     OPEN I-O PRIME-MASTER
+004900     IF NOT PE07-MASTER-OK
+004910         DISPLAY 'PE07-E12 UNABLE TO OPEN PRIME-MASTER FOR I-O,'
+004920             ' STATUS ' PE07-MASTER-STATUS
+004930         MOVE 12 TO RETURN-CODE
+004940         CLOSE PRIME-OUTPUT-FILE
+004950         GO TO 2000-EXIT
+004960     END-IF
+004970     IF PE07-PRIME-COUNT = 0
+004980         PERFORM 7000-STORE-PRIME-IN-MASTER THRU 7000-EXIT
+004990     END-IF
+005000     OPEN I-O CHECKPOINT-FILE
+005010     IF NOT PE07-CHECKPOINT-OK
+005020         DISPLAY 'PE07-E13 UNABLE TO OPEN CHECKPOINT-FILE FOR'
+005030             ' I-O, STATUS ' PE07-CHECKPOINT-STATUS
+005040         MOVE 12 TO RETURN-CODE
+005050         CLOSE PRIME-OUTPUT-FILE
+005060         CLOSE PRIME-MASTER
+005070         GO TO 2000-EXIT
+005080     END-IF
+005090     PERFORM FIND-NEXT-PRIME
+005100         UNTIL N = N-End OR PE07-TABLE-EXHAUSTED
+005110     IF PE07-TABLE-EXHAUSTED
+005120         DISPLAY 'PE07-E08 PRIME TABLE CAPACITY'
+005130             ' EXCEEDED DURING SEARCH'
+005140         MOVE 16 TO RETURN-CODE
+005150     ELSE
+005160         ACCEPT PE07-END-TIME FROM TIME
+005170         DISPLAY Nth-Prime
+005180         PERFORM 8000-WRITE-OUTPUT-RECORD THRU 8000-EXIT
+005190     END-IF
+005200     CLOSE PRIME-OUTPUT-FILE
+005210     CLOSE PRIME-MASTER
+005220     PERFORM 9500-CLEAR-CHECKPOINT THRU 9500-EXIT
+005230     .
+005240 2000-EXIT.
+005250     EXIT.
+005260***************************************************************
+005270*                                                             *
+005280*    3000-BATCH-REQUEST                                       *
+005290*                                                             *
+005300*    RUNS THE Nth-PRIME SEARCH ONCE FOR EVERY N-END RECORD ON  *
+005310*    REQUEST-FILE, WRITING ONE PRIME-OUTPUT-FILE RECORD PER    *
+005320*    REQUEST.  EACH REQUEST RE-SEEDS FROM PRIME-MASTER, SO A   *
+005330*    REQUEST-FILE ORDERED FROM SMALLEST N-END TO LARGEST LETS  *
+005340*    LATER REQUESTS PICK UP WHERE EARLIER ONES LEFT OFF.       *
+005350***************************************************************
+005360 3000-BATCH-REQUEST.
+005370     OPEN OUTPUT PRIME-OUTPUT-FILE
+005380     IF NOT PE07-OUTPUT-OK
+005390         DISPLAY 'PE07-E03 UNABLE TO OPEN PRIME-OUTPUT-FILE'
+005400             ' STATUS ' PE07-OUTPUT-STATUS
+005410         MOVE 12 TO RETURN-CODE
+005420         GO TO 3000-EXIT
+005430     END-IF
+005440     OPEN INPUT REQUEST-FILE
+005450     IF NOT PE07-REQUEST-OK
+005460         DISPLAY 'PE07-E07 UNABLE TO OPEN REQUEST-FILE, STATUS '
+005470             PE07-REQUEST-STATUS
+005480         MOVE 12 TO RETURN-CODE
+005490         CLOSE PRIME-OUTPUT-FILE
+005500         GO TO 3000-EXIT
+005510     END-IF
+005520     PERFORM 3100-BATCH-LOOP THRU 3100-EXIT
+005530         UNTIL PE07-REQUEST-EOF OR PE07-TABLE-EXHAUSTED
+005540     CLOSE PRIME-OUTPUT-FILE
+005550     CLOSE REQUEST-FILE
+005560     IF PE07-TABLE-EXHAUSTED
+005570         DISPLAY 'PE07-E08 PRIME TABLE CAPACITY'
+005580             ' EXCEEDED DURING BATCH'
+005590         MOVE 16 TO RETURN-CODE
+005600     END-IF
+005610     .
+005620 3000-EXIT.
+005630     EXIT.
+005640***************************************************************
+005650*                                                             *
+005660*    3100-BATCH-LOOP                                          *
+005670*                                                             *
+005680***************************************************************
+005690 3100-BATCH-LOOP.
+005700     READ REQUEST-FILE
+005710         AT END
+005720             SET PE07-REQUEST-EOF TO TRUE
+005730         NOT AT END
+005740             IF PE07-REQ-N-END < 2
+005750                 DISPLAY 'PE07-E10 REQUEST-FILE RECORD SKIPPED, '
+005760                     'N-END LESS THAN 2 -- ' PE07-REQ-N-END
+005770                 MOVE 4 TO RETURN-CODE
+005780             ELSE
+005790                 MOVE PE07-REQ-N-END TO N-End
+005800                 PERFORM 3200-RUN-ONE-REQUEST THRU 3200-EXIT
+005810             END-IF
+005820     END-READ
+005830     .
+005840 3100-EXIT.
+005850     EXIT.
+005860***************************************************************
+005870*                                                             *
+005880*    3200-RUN-ONE-REQUEST                                     *
+005890*                                                             *
+005900*    RUNS ONE ENTRY OF THE BATCH.  THE SAME STEPS AS           *
+005910*    2000-SINGLE-REQUEST, LESS THE PRIME-OUTPUT-FILE OPEN/     *
+005920*    CLOSE, WHICH COVERS THE WHOLE BATCH.  PE07-RESTART-SW IS  *
+005930*    RESET FIRST SO A RESTART APPLIED TO ONE REQUEST DOES NOT  *
+005940*    SUPPRESS PRIME-MASTER SEEDING FOR THE NEXT ONE.           *
+005950***************************************************************
+005960 3200-RUN-ONE-REQUEST.
+005970     MOVE 'N' TO PE07-RESTART-SW
+005980     ACCEPT PE07-START-TIME FROM TIME
+005990     MOVE 2 TO N
+006000     MOVE 3 TO Nth-Prime
+006010     MOVE Nth-Prime TO Candidate
+006020     PERFORM 1700-CHECK-FOR-RESTART THRU 1700-EXIT
+006030     PERFORM 1600-SEED-FROM-MASTER THRU 1600-EXIT
+006040     IF PE07-TABLE-EXHAUSTED
+006050         DISPLAY 'PE07-E08 PRIME TABLE CAPACITY'
+006060             ' EXCEEDED DURING SEED'
+006070         MOVE 16 TO RETURN-CODE
+006080         GO TO 3200-EXIT
+006090     END-IF
+006100     MOVE 0 TO PE07-CHECKPOINT-COUNTER
+006110     OPEN I-O PRIME-MASTER
+006120     IF NOT PE07-MASTER-OK
+006130         DISPLAY 'PE07-E12 UNABLE TO OPEN PRIME-MASTER FOR I-O,'
+006140             ' STATUS ' PE07-MASTER-STATUS
+006150         MOVE 12 TO RETURN-CODE
+006160         GO TO 3200-EXIT
+006170     END-IF
+006180     IF PE07-PRIME-COUNT = 0
+006190         PERFORM 7000-STORE-PRIME-IN-MASTER THRU 7000-EXIT
+006200     END-IF
+006210     OPEN I-O CHECKPOINT-FILE
+006220     IF NOT PE07-CHECKPOINT-OK
+006230         DISPLAY 'PE07-E13 UNABLE TO OPEN CHECKPOINT-FILE FOR'
+006240             ' I-O, STATUS ' PE07-CHECKPOINT-STATUS
+006250         MOVE 12 TO RETURN-CODE
+006260         CLOSE PRIME-MASTER
+006270         GO TO 3200-EXIT
+006280     END-IF
+006290     PERFORM FIND-NEXT-PRIME
+006300         UNTIL N = N-End OR PE07-TABLE-EXHAUSTED
+006310     IF PE07-TABLE-EXHAUSTED
+006320         DISPLAY 'PE07-E08 PRIME TABLE CAPACITY EXCEEDED'
+006330             ' DURING SEARCH'
+006340         MOVE 16 TO RETURN-CODE
+006350     ELSE
+006360         ACCEPT PE07-END-TIME FROM TIME
+006370         PERFORM 8000-WRITE-OUTPUT-RECORD THRU 8000-EXIT
+006380     END-IF
+006390     CLOSE PRIME-MASTER
+006400     PERFORM 9500-CLEAR-CHECKPOINT THRU 9500-EXIT
+006410     .
+006420 3200-EXIT.
+006430     EXIT.
+006440***************************************************************
+006450*                                                             *
+006460*    4000-RANGE-REPORT                                        *
+006470*                                                             *
+006480*    WALKS CANDIDATES FROM PE07-RANGE-LOWER THROUGH            *
+006490*    PE07-RANGE-UPPER, USING CHECK-CANDIDATE-IS-PRIME TO       *
+006500*    TEST EACH ONE, AND WRITES A DETAIL RECORD FOR EVERY       *
+006510*    PRIME FOUND FOLLOWED BY A SUMMARY RECORD WITH THE         *
+006520*    TOTAL COUNT.  RELIES ON PRIME-MASTER ALREADY HOLDING      *
+006530*    ENOUGH SMALL PRIMES TO COVER THE SQUARE ROOT OF THE       *
+006540*    UPPER BOUND -- RUN A SINGLE-MODE REQUEST FIRST IF THE     *
+006550*    UPPER BOUND IS LARGER THAN ANY N-END SEARCHED SO FAR.     *
+006560***************************************************************
+006570 4000-RANGE-REPORT.
+006580     OPEN OUTPUT PRIME-RANGE-FILE
+006590     IF NOT PE07-RANGE-FILE-OK
+006600         DISPLAY 'PE07-E04 UNABLE TO OPEN PRIME-RANGE-FILE'
+006610             ' STATUS ' PE07-RANGE-FILE-STATUS
+006620         MOVE 12 TO RETURN-CODE
+006630         GO TO 4000-EXIT
+006640     END-IF
+006650     PERFORM 4100-LOAD-PRIME-TABLE-FULL THRU 4100-EXIT
+006660     IF PE07-TABLE-EXHAUSTED
+006670         DISPLAY 'PE07-E08 PRIME TABLE CAPACITY EXCEEDED LOADING'
+006680             ' PRIME-MASTER'
+006690         MOVE 16 TO RETURN-CODE
+006700         CLOSE PRIME-RANGE-FILE
+006710         GO TO 4000-EXIT
+006720     END-IF
+006730     MOVE FUNCTION SQRT(PE07-RANGE-UPPER) TO Root
+006740     IF PE07-PRIME-COUNT = 0
+006750             OR PE07-PRIME-TABLE(PE07-PRIME-COUNT) < Root
+006760         DISPLAY 'PE07-E09 PRIME-MASTER DOES NOT YET COVER THE'
+006770             ' SQUARE ROOT OF THE RANGE UPPER BOUND -- RUN A'
+006780             ' SINGLE-MODE REQUEST FIRST'
+006790         MOVE 20 TO RETURN-CODE
+006800         CLOSE PRIME-RANGE-FILE
+006810         GO TO 4000-EXIT
+006820     END-IF
+006830     MOVE 0 TO PE07-RANGE-COUNT
+006840     MOVE PE07-RANGE-LOWER TO Candidate
+006850     PERFORM 4200-RANGE-WALK THRU 4200-EXIT
+006860         UNTIL Candidate > PE07-RANGE-UPPER
+006870     SET PE07-RNG-SUMMARY TO TRUE
+006880     MOVE PE07-RANGE-COUNT TO PE07-RNG-VALUE
+006890     WRITE PE07-RANGE-RECORD
+006900     CLOSE PRIME-RANGE-FILE
+006910     DISPLAY 'PE07-I01 ' PE07-RANGE-COUNT
+006920         ' PRIMES FOUND IN REQUESTED RANGE'
+006930     .
+006940 4000-EXIT.
+006950     EXIT.
+006960***************************************************************
+006970*                                                             *
+006980*    4100-LOAD-PRIME-TABLE-FULL                                *
+006990*                                                             *
+007000*    LOADS EVERY PRIME ON PRIME-MASTER INTO PE07-PRIME-TABLE, *
+007010*    WITH NO N-END CUTOFF, FOR USE AS THE RANGE REPORT'S       *
+007020*    DIVISOR TABLE.                                            *
+007030***************************************************************
+007040 4100-LOAD-PRIME-TABLE-FULL.
+007050     MOVE 0   TO PE07-PRIME-COUNT
+007060     MOVE 'N' TO PE07-TABLE-EXHAUSTED-SW
+007070     OPEN INPUT PRIME-MASTER
+007080     IF PE07-MASTER-OK
+007090         PERFORM 4110-LOAD-TABLE-LOOP THRU 4110-EXIT
+007100             UNTIL PE07-MASTER-EOF OR PE07-TABLE-EXHAUSTED
+007110         CLOSE PRIME-MASTER
+007120     END-IF
+007130     .
+007140 4100-EXIT.
+007150     EXIT.
+007160 4110-LOAD-TABLE-LOOP.
+007170     READ PRIME-MASTER
+007180         AT END
+007190             SET PE07-MASTER-EOF TO TRUE
+007200         NOT AT END
+007210             IF PE07-PRIME-COUNT < PE07-PRIME-TABLE-MAX
+007220                 ADD 1 TO PE07-PRIME-COUNT
+007230                 MOVE PE07-PM-PRIME
+007240                     TO PE07-PRIME-TABLE(PE07-PRIME-COUNT)
+007250             ELSE
+007260                 SET PE07-TABLE-EXHAUSTED TO TRUE
+007270             END-IF
+007280     END-READ
+007290     .
+007300 4110-EXIT.
+007310     EXIT.
+007320***************************************************************
+007330*                                                             *
+007340*    4200-RANGE-WALK                                          *
+007350*                                                             *
+007360*    TESTS ONE CANDIDATE.  EVEN CANDIDATES OTHER THAN 2 ARE   *
+007370*    REJECTED WITHOUT CALLING CHECK-CANDIDATE-IS-PRIME, WHICH *
+007380*    (LIKE THE SINGLE-REQUEST SEARCH) ASSUMES AN ODD          *
+007390*    CANDIDATE.                                                *
+007400***************************************************************
+007410 4200-RANGE-WALK.
+007420     IF Candidate = 2
+007430         MOVE 1 TO Is-Prime
+007440     ELSE
+007450         IF FUNCTION MOD(Candidate, 2) = 0
+007460             MOVE 0 TO Is-Prime
+007470         ELSE
+007480             PERFORM CHECK-CANDIDATE-IS-PRIME
+007490         END-IF
+007500     END-IF
+007510     IF Is-Prime = 1
+007520         ADD 1 TO PE07-RANGE-COUNT
+007530         SET PE07-RNG-DETAIL TO TRUE
+007540         MOVE Candidate TO PE07-RNG-VALUE
+007550         WRITE PE07-RANGE-RECORD
+007560     END-IF
+007570     ADD 1 TO Candidate
+007580     .
+007590 4200-EXIT.
+007600     EXIT.
+007610***************************************************************
+007620*                                                             *
+007630*    5000-RECONCILE                                            *
+007640*                                                             *
+007650*    A CONTROL RUN THAT CHECKS THE SEARCH ALGORITHM AGAINST A  *
+007660*    FILE OF CERTIFIED (N, EXPECTED-PRIME) PAIRS INSTEAD OF    *
+007670*    TRUSTING IT BLINDLY.  EACH REFERENCE ENTRY IS SEARCHED    *
+007680*    INDEPENDENTLY, FROM CANDIDATE = 3, SO THE RESULT DOES NOT *
+007690*    DEPEND ON WHATEVER PRIME-MASTER HAPPENS TO HOLD ALREADY.  *
+007700*    PE07-RECON-MODE-ACTIVE IS SET FOR THE DURATION SO         *
+007710*    FIND-NEXT-PRIME CACHES EACH PRIME IT FINDS ONLY IN THE    *
+007720*    IN-MEMORY TABLE, NOT ON THE PRODUCTION PRIME-MASTER OR    *
+007730*    CHECKPOINT-FILE THAT THE SEARCH STEP ALSO USES -- A       *
+007740*    ROUTINE RECONCILIATION RUN SHOULD NOT RE-DERIVE AND       *
+007750*    RE-WRITE PRIMES ALREADY ON FILE.  A NON-ZERO RETURN-CODE  *
+007760*    IS SET WHEN ANY DISCREPANCY IS FOUND.                     *
+007770***************************************************************
+007780 5000-RECONCILE.
+007790     OPEN INPUT REFERENCE-FILE
+007800     IF NOT PE07-REFERENCE-OK
+007810         DISPLAY 'PE07-E05 UNABLE TO OPEN REFERENCE-FILE, STATUS '
+007820             PE07-REFERENCE-STATUS
+007830         MOVE 12 TO RETURN-CODE
+007840         GO TO 5000-EXIT
+007850     END-IF
+007860     OPEN OUTPUT RECON-REPORT-FILE
+007870     IF NOT PE07-RECON-FILE-OK
+007880         DISPLAY 'PE07-E06 UNABLE TO OPEN RECON-REPORT-FILE'
+007890             ' STATUS ' PE07-RECON-FILE-STATUS
+007900         MOVE 12 TO RETURN-CODE
+007910         CLOSE REFERENCE-FILE
+007920         GO TO 5000-EXIT
+007930     END-IF
+007940     SET PE07-RECON-MODE-ACTIVE TO TRUE
+007950     MOVE 0 TO PE07-RECON-MISMATCH-COUNT
+007960     PERFORM 5100-RECONCILE-LOOP THRU 5100-EXIT
+007970         UNTIL PE07-REFERENCE-EOF OR PE07-TABLE-EXHAUSTED
+007980     MOVE 'N' TO PE07-RECON-MODE-SW
+007990     CLOSE REFERENCE-FILE
+008000     CLOSE RECON-REPORT-FILE
+008010     IF PE07-TABLE-EXHAUSTED
+008020         DISPLAY 'PE07-E08 PRIME TABLE CAPACITY EXCEEDED'
+008030             ' DURING RECONCILE'
+008040         MOVE 16 TO RETURN-CODE
+008050     ELSE
+008060         IF PE07-RECON-MISMATCH-COUNT > 0
+008070             DISPLAY 'PE07-E02 ' PE07-RECON-MISMATCH-COUNT
+008080                 ' PRIME RECONCILIATION DISCREPANCIES FOUND'
+008090             MOVE 8 TO RETURN-CODE
+008100         END-IF
+008110     END-IF
+008120     .
+008130 5000-EXIT.
+008140     EXIT.
+008150***************************************************************
+008160*                                                             *
+008170*    5100-RECONCILE-LOOP                                      *
+008180*                                                             *
+008190***************************************************************
+008200 5100-RECONCILE-LOOP.
+008210     READ REFERENCE-FILE
+008220         AT END
+008230             SET PE07-REFERENCE-EOF TO TRUE
+008240         NOT AT END
+008250             PERFORM 5200-COMPUTE-NTH-PRIME THRU 5200-EXIT
+008260             IF NOT PE07-TABLE-EXHAUSTED
+008270                 PERFORM 5300-WRITE-RECON-RECORD THRU 5300-EXIT
+008280             END-IF
+008290     END-READ
+008300     .
+008310 5100-EXIT.
+008320     EXIT.
+008330***************************************************************
+008340*                                                             *
+008350*    5200-COMPUTE-NTH-PRIME                                   *
+008360*                                                             *
+008370*    RUNS THE ORDINARY SEARCH FROM SCRATCH FOR THE REFERENCE   *
+008380*    ENTRY'S REQUESTED N, RATHER THAN SEEDING FROM PRIME-      *
+008390*    MASTER, SO THE CONTROL RUN EXERCISES THE SAME CODE PATH   *
+008400*    A COLD, FIRST-EVER RUN WOULD.                             *
+008410***************************************************************
+008420 5200-COMPUTE-NTH-PRIME.
+008430     MOVE 0   TO PE07-PRIME-COUNT
+008440     MOVE 'N' TO PE07-TABLE-EXHAUSTED-SW
+008450     MOVE 2 TO N
+008460     MOVE 3 TO Nth-Prime
+008470     MOVE Nth-Prime TO Candidate
+008480     PERFORM 7010-APPEND-PRIME-TO-TABLE THRU 7010-EXIT
+008490     PERFORM FIND-NEXT-PRIME
+008500         UNTIL N = PE07-REF-N OR PE07-TABLE-EXHAUSTED
+008510     .
+008520 5200-EXIT.
+008530     EXIT.
+008540***************************************************************
+008550*                                                             *
+008560*    5300-WRITE-RECON-RECORD                                  *
+008570*                                                             *
+008580***************************************************************
+008590 5300-WRITE-RECON-RECORD.
+008600     MOVE PE07-REF-N              TO PE07-RECON-N
+008610     MOVE PE07-REF-EXPECTED-PRIME TO PE07-RECON-EXPECTED
+008620     MOVE Nth-Prime                TO PE07-RECON-ACTUAL
+008630     IF Nth-Prime = PE07-REF-EXPECTED-PRIME
+008640         MOVE 'MATCH'       TO PE07-RECON-STATUS
+008650     ELSE
+008660         MOVE 'DISCREPANCY' TO PE07-RECON-STATUS
+008670         ADD 1 TO PE07-RECON-MISMATCH-COUNT
+008680     END-IF
+008690     WRITE PE07-RECON-RECORD
+008700     .
+008710 5300-EXIT.
+008720     EXIT.
+008730***************************************************************
+008740*                                                             *
+008750*    FIND-NEXT-PRIME                                          *
+008760*                                                             *
+008770*    ONCE PE07-TABLE-EXHAUSTED IS SET, FURTHER CANDIDATES ARE *
+008780*    NO LONGER TESTED -- THE PRIME JUST FOUND WAS PROVEN       *
+008790*    CORRECTLY (THE TABLE WAS STILL COMPLETE WHEN IT WAS       *
+008800*    CHECKED), BUT IT COULD NOT BE CACHED, SO THE NEXT         *
+008810*    CANDIDATE CANNOT BE TRUSTED AND THE DRIVING PERFORM'S     *
+008820*    UNTIL CLAUSE MUST STOP THE SEARCH.                        *
+008830***************************************************************
+008840 FIND-NEXT-PRIME.
+008850     ADD 2 TO Candidate
+008860     IF PE07-TABLE-EXHAUSTED
+008870         CONTINUE
+008880     ELSE
+008890         PERFORM CHECK-CANDIDATE-IS-PRIME
+008900         IF Is-Prime = 1 THEN
+008910*            UPDATE STATE OF SEARCH
+008920             ADD 1 TO N
+008930             MOVE Candidate TO Nth-Prime
+008940             IF PE07-RECON-MODE-ACTIVE
+008950                 PERFORM 7010-APPEND-PRIME-TO-TABLE THRU 7010-EXIT
+008960             ELSE
+008970                 PERFORM 7000-STORE-PRIME-IN-MASTER THRU 7000-EXIT
+008980                 ADD 1 TO PE07-CHECKPOINT-COUNTER
+008990                 IF PE07-CHECKPOINT-COUNTER
+009000                        >= PE07-CHECKPOINT-INTERVAL
+009010                     PERFORM 7500-WRITE-CHECKPOINT THRU 7500-EXIT
+009020                     MOVE 0 TO PE07-CHECKPOINT-COUNTER
+009030                 END-IF
+009040             END-IF
+009050         ELSE
+009060*            OTHERWISE CHECK NEXT CANDIDATE
+009070             PERFORM FIND-NEXT-PRIME
+009080         END-IF
+009090     END-IF
+009100     .
+009110***************************************************************
+009120*                                                             *
+009130*    CHECK-CANDIDATE-IS-PRIME                                 *
+009140*                                                             *
+009150***************************************************************
+009160 CHECK-CANDIDATE-IS-PRIME.
+009170*    CHECK IF A CANDIDATE IS PRIME BY MAKING SURE IT CAN'T BE
+009180*    DIVIDED BY ANY PREVIOUSLY FOUND PRIME LESS THAN ITS SQUARE
+009190*    ROOT.  TESTING AGAINST KNOWN PRIMES ONLY, RATHER THAN
+009200*    EVERY INTEGER, IS FAR CHEAPER ONCE N-END GETS LARGE.
+009210     MOVE 1 TO Is-Prime
+009220     MOVE FUNCTION SQRT(Candidate) TO Root
+009230     PERFORM VARYING PE07-PT-IDX FROM 1 BY 1
+009240             UNTIL PE07-PT-IDX > PE07-PRIME-COUNT
+009250                OR PE07-PRIME-TABLE(PE07-PT-IDX) > Root
+009260         MOVE FUNCTION MOD(Candidate,
+009270             PE07-PRIME-TABLE(PE07-PT-IDX)) TO Remain
+009280         IF Remain = 0 THEN
+009290*            IF IT'S EVENLY DIVISIBLE, IT'S NOT PRIME
+009300             MOVE 0 TO Is-Prime
+009310         END-IF
+009320     END-PERFORM
+009330     .
+009340***************************************************************
+009350*                                                             *
+009360*    7000-STORE-PRIME-IN-MASTER                                *
+009370*                                                             *
+009380*    WRITES THE PRIME JUST FOUND TO THE PRODUCTION             *
+009390*    PRIME-MASTER FILE AND CACHES IT IN THE IN-MEMORY TABLE.   *
+009400*    NOT CALLED WHILE PE07-RECON-MODE-ACTIVE -- SEE            *
+009410*    5000-RECONCILE AND FIND-NEXT-PRIME.                       *
+009420***************************************************************
+009430 7000-STORE-PRIME-IN-MASTER.
+009440     MOVE N         TO PE07-PM-N
+009450     MOVE Nth-Prime TO PE07-PM-PRIME
+009460     WRITE PE07-MASTER-RECORD
+009470         INVALID KEY
+009480             DISPLAY 'PE07-W01 PRIME-MASTER KEY ' PE07-PM-N
+009490                 ' ALREADY ON FILE'
+009500     END-WRITE
+009510     PERFORM 7010-APPEND-PRIME-TO-TABLE THRU 7010-EXIT
+009520     .
+009530 7000-EXIT.
+009540     EXIT.
+009550***************************************************************
+009560*                                                             *
+009570*    7010-APPEND-PRIME-TO-TABLE                                *
+009580*                                                             *
+009590*    CACHES Nth-Prime IN THE IN-MEMORY DIVISOR TABLE, OR SETS *
+009600*    PE07-TABLE-EXHAUSTED WHEN THE TABLE IS ALREADY FULL.      *
+009610***************************************************************
+009620 7010-APPEND-PRIME-TO-TABLE.
+009630     IF PE07-PRIME-COUNT < PE07-PRIME-TABLE-MAX
+009640         ADD 1 TO PE07-PRIME-COUNT
+009650         MOVE Nth-Prime TO PE07-PRIME-TABLE(PE07-PRIME-COUNT)
+009660     ELSE
+009670         SET PE07-TABLE-EXHAUSTED TO TRUE
+009680     END-IF
+009690     .
+009700 7010-EXIT.
+009710     EXIT.
+009720***************************************************************
+009730*                                                             *
+009740*    7500-WRITE-CHECKPOINT                                    *
+009750*                                                             *
+009760***************************************************************
+009770 7500-WRITE-CHECKPOINT.
+009780     MOVE 1         TO PE07-CKP-KEY
+009790     MOVE N         TO PE07-CKP-N
+009800     MOVE Candidate TO PE07-CKP-CANDIDATE
+009810     MOVE Nth-Prime TO PE07-CKP-NTH-PRIME
+009820     REWRITE PE07-CHECKPOINT-RECORD
+009830         INVALID KEY
+009840             WRITE PE07-CHECKPOINT-RECORD
+009850     END-REWRITE
+009860     .
+009870 7500-EXIT.
+009880     EXIT.
+009890***************************************************************
+009900*                                                             *
+009910*    8000-WRITE-OUTPUT-RECORD                                 *
+009920*                                                             *
+009930*    WRITES ONE RECORD TO PRIME-OUTPUT-FILE CARRYING THE      *
+009940*    RUN DATE, THE N REQUESTED, THE PRIME FOUND, AND THE      *
+009950*    ELAPSED SEARCH TIME (HH.MM.SS.HH) SO THE RESULT CAN BE   *
+009960*    AUDITED WITHOUT DIGGING THROUGH THE JOB LOG.             *
+009970***************************************************************
+009980 8000-WRITE-OUTPUT-RECORD.
+009990     ACCEPT PE07-OUT-RUN-DATE FROM DATE YYYYMMDD
+010000     MOVE N-End    TO PE07-OUT-REQUESTED-N
+010010     MOVE Nth-Prime TO PE07-OUT-NTH-PRIME
+010020     PERFORM 8010-COMPUTE-ELAPSED-TIME THRU 8010-EXIT
+010030     WRITE PE07-OUTPUT-RECORD
+010040     PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT
+010050     .
+010060 8000-EXIT.
+010070     EXIT.
+010080***************************************************************
+010090*                                                             *
+010100*    8010-COMPUTE-ELAPSED-TIME                                *
+010110*                                                             *
+010120*    CONVERTS PE07-START-TIME AND PE07-END-TIME -- EACH AN    *
+010130*    HHMMSSHH CLOCK VALUE FROM ACCEPT FROM TIME -- INTO A     *
+010140*    COUNT OF HUNDREDTHS OF A SECOND SINCE MIDNIGHT BEFORE     *
+010150*    SUBTRACTING, SO A RUN THAT CROSSES A MINUTE, HOUR, OR     *
+010160*    MIDNIGHT BOUNDARY STILL PRODUCES A CORRECT ELAPSED        *
+010170*    DURATION, THEN REFORMATS THE RESULT BACK TO HHMMSSHH      *
+010180*    FOR PE07-OUT-ELAPSED-TIME.                                *
+010190***************************************************************
+010200 8010-COMPUTE-ELAPSED-TIME.
+010210     MOVE PE07-START-TIME(1:2) TO PE07-START-HH
+010220     MOVE PE07-START-TIME(3:2) TO PE07-START-MM
+010230     MOVE PE07-START-TIME(5:2) TO PE07-START-SS
+010240     MOVE PE07-START-TIME(7:2) TO PE07-START-HS
+010250     MOVE PE07-END-TIME(1:2)   TO PE07-END-HH
+010260     MOVE PE07-END-TIME(3:2)   TO PE07-END-MM
+010270     MOVE PE07-END-TIME(5:2)   TO PE07-END-SS
+010280     MOVE PE07-END-TIME(7:2)   TO PE07-END-HS
+010290     COMPUTE PE07-START-TOTAL-HS =
+010300         ((PE07-START-HH * 60 + PE07-START-MM) * 60
+010310             + PE07-START-SS) * 100 + PE07-START-HS
+010320     COMPUTE PE07-END-TOTAL-HS =
+010330         ((PE07-END-HH * 60 + PE07-END-MM) * 60
+010340             + PE07-END-SS) * 100 + PE07-END-HS
+010350     COMPUTE PE07-ELAPSED-TOTAL-HS =
+010360         PE07-END-TOTAL-HS - PE07-START-TOTAL-HS
+010370     IF PE07-ELAPSED-TOTAL-HS < 0
+010380         ADD PE07-HUNDREDTHS-PER-DAY TO PE07-ELAPSED-TOTAL-HS
+010390     END-IF
+010400     COMPUTE PE07-ELAPSED-HH = PE07-ELAPSED-TOTAL-HS / 360000
+010410     COMPUTE PE07-ELAPSED-MM =
+010420         FUNCTION MOD(PE07-ELAPSED-TOTAL-HS / 6000, 60)
+010430     COMPUTE PE07-ELAPSED-SS =
+010440         FUNCTION MOD(PE07-ELAPSED-TOTAL-HS / 100, 60)
+010450     COMPUTE PE07-ELAPSED-HS =
+010460         FUNCTION MOD(PE07-ELAPSED-TOTAL-HS, 100)
+010470     STRING PE07-ELAPSED-HH PE07-ELAPSED-MM PE07-ELAPSED-SS
+010480         PE07-ELAPSED-HS DELIMITED BY SIZE
+010490         INTO PE07-OUT-ELAPSED-TIME
+010500     .
+010510 8010-EXIT.
+010520     EXIT.
+010530***************************************************************
+010540*                                                             *
+010550*    8500-WRITE-AUDIT-RECORD                                 *
+010560*                                                             *
+010570*    APPENDS ONE RECORD TO AUDIT-LOG-FILE FOR THIS REQUEST SO *
+010580*    JOB PERFORMANCE CAN BE TRACKED ACROSS RUNS.  OPENED      *
+010590*    EXTEND AND CLOSED AROUND THE SINGLE WRITE SINCE THIS IS  *
+010600*    CALLED AT MOST ONCE PER SEARCH REQUEST, NOT IN A LOOP.   *
+010610*    A FAILURE TO OPEN THE LOG IS A WARNING ONLY -- IT DOES   *
+010620*    NOT UNDO A SEARCH THAT HAS ALREADY SUCCEEDED.             *
+010630***************************************************************
+010640 8500-WRITE-AUDIT-RECORD.
+010650     OPEN EXTEND AUDIT-LOG-FILE
+010660     IF PE07-AUDIT-OK
+010670         MOVE PE07-OUT-RUN-DATE      TO PE07-AUD-RUN-DATE
+010680         MOVE PE07-START-TIME        TO PE07-AUD-RUN-TIME
+010690         MOVE PE07-RUN-MODE          TO PE07-AUD-MODE
+010700         MOVE N-End                  TO PE07-AUD-REQUESTED-N
+010710         MOVE Nth-Prime              TO PE07-AUD-NTH-PRIME
+010720         MOVE PE07-OUT-ELAPSED-TIME  TO PE07-AUD-ELAPSED-TIME
+010730         WRITE PE07-AUDIT-RECORD
+010740         CLOSE AUDIT-LOG-FILE
+010750     ELSE
+010760         DISPLAY 'PE07-W02 UNABLE TO OPEN AUDIT-LOG-FILE, STATUS '
+010770             PE07-AUDIT-STATUS
+010780     END-IF
+010790     .
+010800 8500-EXIT.
+010810     EXIT.
+010820***************************************************************
+010830*                                                             *
+010840*    9500-CLEAR-CHECKPOINT                                    *
+010850*                                                             *
+010860*    RESETS THE CHECKPOINT SLOT TO ITS INACTIVE STATE ONCE    *
+010870*    THE SEARCH HAS COMPLETED NORMALLY, SO THE NEXT RUN DOES  *
+010880*    NOT MISTAKE A FINISHED JOB FOR ONE TO BE RESUMED.        *
+010890***************************************************************
+010900 9500-CLEAR-CHECKPOINT.
+010910     MOVE 1 TO PE07-CKP-KEY
+010920     MOVE 0 TO PE07-CKP-N
+010930     MOVE 0 TO PE07-CKP-CANDIDATE
+010940     MOVE 0 TO PE07-CKP-NTH-PRIME
+010950     REWRITE PE07-CHECKPOINT-RECORD
+010960         INVALID KEY
+010970             WRITE PE07-CHECKPOINT-RECORD
+010980     END-REWRITE
+010990     CLOSE CHECKPOINT-FILE
+011000     .
+011010 9500-EXIT.
+011020     EXIT.
+011030 9999-EXIT.
+011040     STOP RUN.
+011050 END PROGRAM PROJECT-EULER-SEVEN.
